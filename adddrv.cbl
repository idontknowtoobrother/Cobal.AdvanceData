@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDDRV.
+       AUTHOR. RLM.
+
+      *****************************************************************
+      *  ADDDRV                                                        *
+      *  Driver for the ADDCALC addition subprogram, originally       *
+      *  usage1.cbl's standalone PROGRAM-ID REDEFINES3.  Kept as a    *
+      *  CALL so the addition demo can run alongside the student-     *
+      *  master batch (PROGRAM-ID REDEFINES3 in listing12.cbl)        *
+      *  without the two fighting over the same program name.         *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *  2024-04-23  RLM  Original driver.                             *
+      *  2024-05-01  RLM  Rebuilt to read AMOUNT-TRANS and accumulate *
+      *                   real transactions instead of one hardcoded  *
+      *                   4 + 1 - any pair ADDCALC flags as an         *
+      *                   overflow is logged to ADD-EXCEPTIONS         *
+      *                   rather than silently truncated.              *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMOUNT-TRANS ASSIGN TO "AMTTRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT ADD-EXCEPTIONS ASSIGN TO "ADDEXCPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AMOUNT-TRANS
+           LABEL RECORDS ARE STANDARD.
+       01  AMOUNT-TRANS-REC.
+           02  AT-NUM1              PIC 9(5).
+           02  AT-NUM2              PIC 9(5).
+
+       FD  ADD-EXCEPTIONS
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  EXCEPT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-STATUS      PIC XX         VALUE ZEROS.
+           88  WS-TRANS-OK                     VALUE "00".
+       01  WS-EXCEPT-STATUS     PIC XX         VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           02  WS-EOF-SWITCH    PIC X          VALUE "N".
+               88  WS-EOF-YES                  VALUE "Y".
+
+       01  WS-NUM3              PIC 9(5)       VALUE ZEROS.
+       01  WS-OVERFLOW-SW       PIC X          VALUE "N".
+           88  WS-OVERFLOW-YES                 VALUE "Y".
+
+       01  WS-COUNTERS.
+           02  WS-TRANS-COUNT       PIC 9(7)   VALUE ZEROS.
+           02  WS-EXCEPTION-COUNT   PIC 9(7)   VALUE ZEROS.
+           02  WS-ACCUM-TOTAL       PIC 9(9)   VALUE ZEROS.
+
+       01  WS-EXCEPTION-LINE.
+           02  EXC-LABEL            PIC X(30)
+                   VALUE "OVERFLOW ON TRANSACTION: ".
+           02  EXC-NUM1             PIC ZZZZ9.
+           02  FILLER               PIC X(3)  VALUE " + ".
+           02  EXC-NUM2             PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *  0000-MAINLINE                                                *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+               UNTIL WS-EOF-YES
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+      *****************************************************************
+      *  1000-INITIALIZE                                              *
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN OUTPUT ADD-EXCEPTIONS
+           OPEN INPUT AMOUNT-TRANS
+           IF NOT WS-TRANS-OK
+               DISPLAY "AMOUNT-TRANS OPEN FAILED, STATUS = "
+                   WS-TRANS-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+           ELSE
+               PERFORM 2100-READ-TRANS
+           END-IF.
+
+      *****************************************************************
+      *  2000-PROCESS-TRANSACTION THRU 2000-EXIT                      *
+      *****************************************************************
+       2000-PROCESS-TRANSACTION.
+           ADD 1 TO WS-TRANS-COUNT
+           CALL "ADDCALC" USING AT-NUM1, AT-NUM2, WS-NUM3,
+               WS-OVERFLOW-SW
+           IF WS-OVERFLOW-YES
+               PERFORM 2200-LOG-EXCEPTION
+           ELSE
+               ADD WS-NUM3 TO WS-ACCUM-TOTAL
+               DISPLAY "TRANSACTION " AT-NUM1 " + " AT-NUM2
+                   " = " WS-NUM3
+           END-IF
+           PERFORM 2100-READ-TRANS.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2100-READ-TRANS                                              *
+      *****************************************************************
+       2100-READ-TRANS.
+           READ AMOUNT-TRANS
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+      *****************************************************************
+      *  2200-LOG-EXCEPTION                                           *
+      *****************************************************************
+       2200-LOG-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           MOVE AT-NUM1 TO EXC-NUM1
+           MOVE AT-NUM2 TO EXC-NUM2
+           MOVE WS-EXCEPTION-LINE TO EXCEPT-LINE
+           WRITE EXCEPT-LINE
+           DISPLAY "*** TRANSACTION " AT-NUM1 " + " AT-NUM2
+               " WOULD OVERFLOW NUM3 - LOGGED ***".
+
+      *****************************************************************
+      *  9000-TERMINATE                                               *
+      *****************************************************************
+       9000-TERMINATE.
+           CLOSE AMOUNT-TRANS
+           CLOSE ADD-EXCEPTIONS
+           DISPLAY "TRANSACTIONS PROCESSED = " WS-TRANS-COUNT
+           DISPLAY "EXCEPTIONS LOGGED       = " WS-EXCEPTION-COUNT
+           DISPLAY "ACCUMULATED TOTAL       = " WS-ACCUM-TOTAL.
