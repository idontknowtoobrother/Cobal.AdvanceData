@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BILLSTMT.
+       AUTHOR. RLM.
+
+      *****************************************************************
+      *  BILLSTMT                                                      *
+      *  Tuition billing statement subsystem.  Reads the fee          *
+      *  percentage batch (PERCENT-TRANS, the same transaction file   *
+      *  REDEFINES2 runs against) and, for every account, looks up    *
+      *  the matching student on STUDENT-MASTER by STUDENTID and      *
+      *  prints one billing statement per student - no more copying   *
+      *  numbers by hand from one console run into another.           *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *  2024-05-08  RLM  Original program.                            *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERCENT-TRANS ASSIGN TO "PCTTRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENTID
+               FILE STATUS IS WS-STUDMAST-STATUS.
+
+           SELECT BILL-RPT ASSIGN TO "BILLRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERCENT-TRANS
+           LABEL RECORDS ARE STANDARD.
+           COPY PCTTRAN.
+
+       FD  STUDENT-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY STUDREC.
+
+       FD  BILL-RPT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-STATUS      PIC XX         VALUE ZEROS.
+           88  WS-TRANS-OK                     VALUE "00".
+       01  WS-STUDMAST-STATUS   PIC XX         VALUE ZEROS.
+           88  WS-STUDMAST-OK                  VALUE "00".
+       01  WS-RPT-STATUS        PIC XX         VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           02  WS-EOF-SWITCH    PIC X          VALUE "N".
+               88  WS-EOF-YES                  VALUE "Y".
+
+       01  PERCENTTOAPPLY       PIC 9(3).
+       01  PERCENTAGE REDEFINES PERCENTTOAPPLY
+                              PIC 9V99.
+       01  WS-BASEAMOUNT        PIC 9(5).
+       01  WS-PERCENTOFBASE-NUM PIC 9(5)V99.
+
+       01  WS-COUNTERS.
+           02  WS-STATEMENT-COUNT   PIC 9(5)   VALUE ZEROS.
+           02  WS-NOTFOUND-COUNT    PIC 9(5)   VALUE ZEROS.
+
+       01  WS-STATEMENT.
+           02  FILLER            PIC X(18) VALUE "TUITION STATEMENT".
+           02  FILLER            PIC X(10) VALUE SPACES.
+           02  STMT-STUDENTID    PIC 9(8).
+           02  FILLER            PIC X(2)  VALUE SPACES.
+           02  STMT-NAME         PIC X(14).
+
+       01  WS-STATEMENT-DETAIL.
+           02  FILLER            PIC X(16) VALUE "  BASE AMOUNT = ".
+           02  STMT-BASEAMOUNT   PIC ZZ,ZZ9.
+           02  FILLER            PIC X(6)  VALUE "  AT  ".
+           02  STMT-PERCENT      PIC ZZ9.
+           02  FILLER            PIC X(14) VALUE "%  AMOUNT DUE=".
+           02  STMT-AMOUNT-DUE   PIC ZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *  0000-MAINLINE                                                *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+               UNTIL WS-EOF-YES
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+      *****************************************************************
+      *  1000-INITIALIZE                                              *
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN OUTPUT BILL-RPT
+           OPEN INPUT STUDENT-MASTER
+           OPEN INPUT PERCENT-TRANS
+           IF NOT WS-TRANS-OK
+               DISPLAY "PERCENT-TRANS OPEN FAILED, STATUS = "
+                   WS-TRANS-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+           ELSE
+               PERFORM 2100-READ-TRANS
+               IF NOT WS-EOF-YES AND PT-HEADER-RECORD
+                   PERFORM 2100-READ-TRANS
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      *  2000-PROCESS-ACCOUNT THRU 2000-EXIT                          *
+      *****************************************************************
+       2000-PROCESS-ACCOUNT.
+           MOVE PT-ACCOUNT-NO TO STUDENTID
+           READ STUDENT-MASTER
+               INVALID KEY
+                   ADD 1 TO WS-NOTFOUND-COUNT
+                   DISPLAY "*** NO STUDENT MASTER RECORD FOR ACCOUNT "
+                       PT-ACCOUNT-NO " ***"
+               NOT INVALID KEY
+                   PERFORM 2200-PRINT-STATEMENT
+           END-READ
+           PERFORM 2100-READ-TRANS.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2100-READ-TRANS                                              *
+      *****************************************************************
+       2100-READ-TRANS.
+           READ PERCENT-TRANS
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+      *****************************************************************
+      *  2200-PRINT-STATEMENT                                         *
+      *  Matches the fee calculation on this transaction to the       *
+      *  student just read, computes the amount due and prints the    *
+      *  statement.                                                    *
+      *****************************************************************
+       2200-PRINT-STATEMENT.
+           MOVE PT-BASEAMOUNT TO WS-BASEAMOUNT
+           MOVE PT-PERCENT TO PERCENTTOAPPLY
+           COMPUTE WS-PERCENTOFBASE-NUM =
+               WS-BASEAMOUNT * PERCENTAGE
+           MOVE STUDENTID TO STMT-STUDENTID
+           MOVE STUDENTNAME TO STMT-NAME
+           MOVE WS-STATEMENT TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-BASEAMOUNT TO STMT-BASEAMOUNT
+           MOVE PERCENTTOAPPLY TO STMT-PERCENT
+           MOVE WS-PERCENTOFBASE-NUM TO STMT-AMOUNT-DUE
+           MOVE WS-STATEMENT-DETAIL TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           ADD 1 TO WS-STATEMENT-COUNT.
+
+      *****************************************************************
+      *  9000-TERMINATE                                               *
+      *****************************************************************
+       9000-TERMINATE.
+           CLOSE PERCENT-TRANS
+           CLOSE STUDENT-MASTER
+           CLOSE BILL-RPT
+           DISPLAY "STATEMENTS PRINTED     = " WS-STATEMENT-COUNT
+           DISPLAY "ACCOUNTS NOT ON MASTER = " WS-NOTFOUND-COUNT.
