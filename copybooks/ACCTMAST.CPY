@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  ACCTMAST.CPY                                                 *
+      *  Account master - one row per billing account, keyed on       *
+      *  AM-ACCOUNT-NO, used to look up the account name for the      *
+      *  percentage batch's report instead of printing a bare account *
+      *  number.                                                       *
+      *****************************************************************
+       01  ACCOUNT-MASTER-REC.
+           02  AM-ACCOUNT-NO        PIC 9(8).
+           02  AM-ACCOUNT-NAME      PIC X(20).
