@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  MAINTTRN.CPY                                                 *
+      *  Student-master maintenance transaction - one add, change-    *
+      *  contact or delete action keyed by STUDENTID.  MT-CONTACT-    *
+      *  INFO lines up byte-for-byte with the PERSONALINFO RENAMES    *
+      *  group in STUDREC.CPY so a change-contact transaction can be  *
+      *  group-moved straight into it.                                 *
+      *****************************************************************
+       01  MAINT-TRANS-REC.
+           02  MT-TRANS-CODE        PIC X.
+               88  MT-ADD-TRANS               VALUE "A".
+               88  MT-CHANGE-CONTACT-TRANS    VALUE "C".
+               88  MT-DELETE-TRANS            VALUE "D".
+           02  MT-STUDENTID         PIC 9(8).
+           02  MT-GPA               PIC 9V99.
+           02  MT-CONTACT-INFO.
+               03  MT-FORENAME      PIC X(6).
+               03  MT-SURNAME       PIC X(8).
+               03  MT-GENDER        PIC X.
+               03  MT-PHONENUMBER   PIC X(14).
