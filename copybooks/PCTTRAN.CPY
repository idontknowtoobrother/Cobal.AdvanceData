@@ -0,0 +1,26 @@
+      *****************************************************************
+      *  PCTTRAN.CPY                                                  *
+      *  Percentage transaction record - one account's base amount    *
+      *  and the percentage rate to apply against it.  Shared by the  *
+      *  percentage batch, the billing statement subsystem and the    *
+      *  sorted/indexed rework of the percentage batch.                *
+      *                                                                *
+      *  Record 1 of the file is always a control-total header        *
+      *  (PT-RECORD-CODE = "H") carrying the record count and the     *
+      *  base-amount total the batch was balanced to; every record     *
+      *  after it is a detail record (PT-RECORD-CODE = "D").  The      *
+      *  header redefinition lines up byte-for-byte with the detail    *
+      *  layout so both share one FD.                                  *
+      *****************************************************************
+       01  PERCENT-TRANS-REC.
+           02  PT-RECORD-CODE       PIC X.
+               88  PT-HEADER-RECORD         VALUE "H".
+               88  PT-DETAIL-RECORD         VALUE "D".
+           02  PT-ACCOUNT-NO        PIC 9(8).
+           02  PT-BASEAMOUNT        PIC 9(5).
+           02  PT-PERCENT           PIC 9(3).
+       01  PERCENT-TRANS-HDR REDEFINES PERCENT-TRANS-REC.
+           02  PTH-RECORD-CODE      PIC X.
+           02  PTH-CONTROL-COUNT    PIC 9(5).
+           02  PTH-CONTROL-TOTAL    PIC 9(7).
+           02  FILLER               PIC X(4).
