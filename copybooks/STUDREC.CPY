@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  STUDREC.CPY                                                  *
+      *  Student master record layout - shared by every program that  *
+      *  reads, writes or maintains the student master file.          *
+      *  STUDENTID is the record key on the indexed master.           *
+      *****************************************************************
+       01  STUDENTREC.
+           02  STUDENTID        PIC 9(8).
+           02  GPA              PIC 9V99.
+               88  GPA-IN-RANGE         VALUES 0.00 THRU 4.00.
+           02  FORENAME         PIC X(6).
+           02  SURNAME          PIC X(8).
+           02  GENDER           PIC X.
+               88  GENDER-VALID         VALUES "M" "F" "U".
+           02  PHONENUMBER      PIC X(14).
+               66  PERSONALINFO RENAMES FORENAME THRU PHONENUMBER.
+               66  COLLEGEINFO  RENAMES STUDENTID THRU SURNAME.
+               66  STUDENTNAME  RENAMES FORENAME THRU SURNAME.
