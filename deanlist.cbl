@@ -0,0 +1,307 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEANLIST.
+       AUTHOR. RLM.
+
+      *****************************************************************
+      *  DEANLIST                                                      *
+      *  Reads the student master and buckets every student into      *
+      *  one of three academic-standing sections based on GPA:        *
+      *     DEAN'S LIST          GPA >= 3.50                          *
+      *     GOOD STANDING        2.00 <= GPA < 3.50                   *
+      *     ACADEMIC PROBATION   GPA <  2.00                          *
+      *  and prints a three-section report with a count and a GPA     *
+      *  average for each section.  Replaces the Registrar's manual   *
+      *  spreadsheet bucketing done every term.                       *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *  2024-02-12  RLM  Original program.                            *
+      *  2024-06-22  RLM  A GPA outside GPA-IN-RANGE (copybooks/       *
+      *                   STUDREC.CPY) is now excluded from all three  *
+      *                   sections and counted separately instead of   *
+      *                   flowing into whichever bucket its raw value  *
+      *                   happens to satisfy.  STUDENT-MASTER OPEN is  *
+      *                   also checked in each of the three passes.    *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STUDENTID
+               FILE STATUS IS WS-STUDMAST-STATUS.
+
+           SELECT DEANS-LIST-RPT ASSIGN TO "DEANRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY STUDREC.
+
+       FD  DEANS-LIST-RPT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STUDMAST-STATUS          PIC XX     VALUE ZEROS.
+           88  WS-STUDMAST-OK                     VALUE "00".
+       01  WS-RPT-STATUS               PIC XX     VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           02  WS-EOF-SWITCH           PIC X      VALUE "N".
+               88  WS-EOF-YES                     VALUE "Y".
+
+       01  WS-SECTION-TOTALS.
+           02  WS-DEAN-COUNT           PIC 9(7)   VALUE ZEROS.
+           02  WS-DEAN-GPA-TOTAL       PIC 9(7)V99 VALUE ZEROS.
+           02  WS-GOOD-COUNT           PIC 9(7)   VALUE ZEROS.
+           02  WS-GOOD-GPA-TOTAL       PIC 9(7)V99 VALUE ZEROS.
+           02  WS-PROB-COUNT           PIC 9(7)   VALUE ZEROS.
+           02  WS-PROB-GPA-TOTAL       PIC 9(7)V99 VALUE ZEROS.
+           02  WS-INVALID-GPA-COUNT    PIC 9(7)   VALUE ZEROS.
+           02  WS-SECTION-AVERAGE      PIC 9V99    VALUE ZEROS.
+
+       01  WS-HEADING-1.
+           02  FILLER                  PIC X(20) VALUE SPACES.
+           02  FILLER                  PIC X(30)
+                   VALUE "DEAN'S LIST / PROBATION REPORT".
+
+       01  WS-HEADING-2.
+           02  FILLER                  PIC X(10) VALUE "STUDENT ID".
+           02  FILLER                  PIC X(5)  VALUE SPACES.
+           02  FILLER                  PIC X(14) VALUE "STUDENT NAME".
+           02  FILLER                  PIC X(5)  VALUE SPACES.
+           02  FILLER                  PIC X(3)  VALUE "GPA".
+
+       01  WS-SECTION-HEADING          PIC X(30).
+
+       01  WS-DETAIL-LINE.
+           02  DTL-STUDENTID           PIC 9(8).
+           02  FILLER                  PIC X(7)  VALUE SPACES.
+           02  DTL-NAME                PIC X(14).
+           02  FILLER                  PIC X(5)  VALUE SPACES.
+           02  DTL-GPA                 PIC 9.99.
+
+       01  WS-TOTAL-LINE.
+           02  FILLER                  PIC X(10) VALUE "  SECTION ".
+           02  TOT-COUNT               PIC ZZZ,ZZ9.
+           02  FILLER                  PIC X(12) VALUE " STUDENTS, ".
+           02  FILLER                  PIC X(9)  VALUE "AVG GPA =".
+           02  TOT-AVERAGE             PIC Z.99.
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *  0000-MAINLINE                                                *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+      *****************************************************************
+      *  1000-INITIALIZE                                              *
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN OUTPUT DEANS-LIST-RPT
+           MOVE WS-HEADING-1 TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 1100-PRINT-DEANS-LIST
+           PERFORM 1200-PRINT-GOOD-STANDING
+           PERFORM 1300-PRINT-PROBATION.
+
+      *****************************************************************
+      *  1100-PRINT-DEANS-LIST                                        *
+      *  Section pass 1 - GPA >= 3.50                                 *
+      *****************************************************************
+       1100-PRINT-DEANS-LIST.
+           MOVE "DEAN'S LIST (GPA >= 3.50)" TO WS-SECTION-HEADING
+           PERFORM 3000-PRINT-SECTION-HEADER
+           MOVE "N" TO WS-EOF-SWITCH
+           OPEN INPUT STUDENT-MASTER
+           IF NOT WS-STUDMAST-OK
+               DISPLAY "STUDENT-MASTER OPEN FAILED, STATUS = "
+                   WS-STUDMAST-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+           ELSE
+               PERFORM 3100-READ-STUDENT
+           END-IF
+           PERFORM 3200-DEAN-DETAIL THRU 3200-EXIT
+               UNTIL WS-EOF-YES
+           CLOSE STUDENT-MASTER
+           MOVE WS-DEAN-COUNT TO TOT-COUNT
+           IF WS-DEAN-COUNT > ZERO
+               COMPUTE WS-SECTION-AVERAGE ROUNDED =
+                   WS-DEAN-GPA-TOTAL / WS-DEAN-COUNT
+           ELSE
+               MOVE ZEROS TO WS-SECTION-AVERAGE
+           END-IF
+           MOVE WS-SECTION-AVERAGE TO TOT-AVERAGE
+           MOVE WS-TOTAL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE.
+
+      *****************************************************************
+      *  1200-PRINT-GOOD-STANDING                                     *
+      *  Section pass 2 - 2.00 <= GPA < 3.50                          *
+      *****************************************************************
+       1200-PRINT-GOOD-STANDING.
+           MOVE "GOOD STANDING" TO WS-SECTION-HEADING
+           PERFORM 3000-PRINT-SECTION-HEADER
+           MOVE "N" TO WS-EOF-SWITCH
+           OPEN INPUT STUDENT-MASTER
+           IF NOT WS-STUDMAST-OK
+               DISPLAY "STUDENT-MASTER OPEN FAILED, STATUS = "
+                   WS-STUDMAST-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+           ELSE
+               PERFORM 3100-READ-STUDENT
+           END-IF
+           PERFORM 3300-GOOD-DETAIL THRU 3300-EXIT
+               UNTIL WS-EOF-YES
+           CLOSE STUDENT-MASTER
+           MOVE WS-GOOD-COUNT TO TOT-COUNT
+           IF WS-GOOD-COUNT > ZERO
+               COMPUTE WS-SECTION-AVERAGE ROUNDED =
+                   WS-GOOD-GPA-TOTAL / WS-GOOD-COUNT
+           ELSE
+               MOVE ZEROS TO WS-SECTION-AVERAGE
+           END-IF
+           MOVE WS-SECTION-AVERAGE TO TOT-AVERAGE
+           MOVE WS-TOTAL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE.
+
+      *****************************************************************
+      *  1300-PRINT-PROBATION                                         *
+      *  Section pass 3 - GPA < 2.00                                  *
+      *****************************************************************
+       1300-PRINT-PROBATION.
+           MOVE "ACADEMIC PROBATION (GPA < 2.00)" TO WS-SECTION-HEADING
+           PERFORM 3000-PRINT-SECTION-HEADER
+           MOVE "N" TO WS-EOF-SWITCH
+           OPEN INPUT STUDENT-MASTER
+           IF NOT WS-STUDMAST-OK
+               DISPLAY "STUDENT-MASTER OPEN FAILED, STATUS = "
+                   WS-STUDMAST-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+           ELSE
+               PERFORM 3100-READ-STUDENT
+           END-IF
+           PERFORM 3400-PROB-DETAIL THRU 3400-EXIT
+               UNTIL WS-EOF-YES
+           CLOSE STUDENT-MASTER
+           MOVE WS-PROB-COUNT TO TOT-COUNT
+           IF WS-PROB-COUNT > ZERO
+               COMPUTE WS-SECTION-AVERAGE ROUNDED =
+                   WS-PROB-GPA-TOTAL / WS-PROB-COUNT
+           ELSE
+               MOVE ZEROS TO WS-SECTION-AVERAGE
+           END-IF
+           MOVE WS-SECTION-AVERAGE TO TOT-AVERAGE
+           MOVE WS-TOTAL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE.
+
+      *****************************************************************
+      *  3000-PRINT-SECTION-HEADER                                    *
+      *****************************************************************
+       3000-PRINT-SECTION-HEADER.
+           MOVE SPACES TO RPT-LINE
+           MOVE WS-SECTION-HEADING TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-HEADING-2 TO RPT-LINE
+           WRITE RPT-LINE.
+
+      *****************************************************************
+      *  3100-READ-STUDENT                                            *
+      *****************************************************************
+       3100-READ-STUDENT.
+           READ STUDENT-MASTER NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+      *****************************************************************
+      *  3200-DEAN-DETAIL THRU 3200-EXIT                              *
+      *  A GPA outside GPA-IN-RANGE (copybooks/STUDREC.CPY) is never   *
+      *  bucketed into this section - 3400-PROB-DETAIL is where it     *
+      *  is flagged and counted, once per student.                     *
+      *****************************************************************
+       3200-DEAN-DETAIL.
+           IF GPA-IN-RANGE AND GPA NOT < 3.50
+               MOVE STUDENTID TO DTL-STUDENTID
+               MOVE STUDENTNAME TO DTL-NAME
+               MOVE GPA TO DTL-GPA
+               MOVE WS-DETAIL-LINE TO RPT-LINE
+               WRITE RPT-LINE
+               ADD 1 TO WS-DEAN-COUNT
+               ADD GPA TO WS-DEAN-GPA-TOTAL
+           END-IF
+           PERFORM 3100-READ-STUDENT.
+       3200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3300-GOOD-DETAIL THRU 3300-EXIT                              *
+      *  A GPA outside GPA-IN-RANGE (copybooks/STUDREC.CPY) is never   *
+      *  bucketed into this section - 3400-PROB-DETAIL is where it     *
+      *  is flagged and counted, once per student.                     *
+      *****************************************************************
+       3300-GOOD-DETAIL.
+           IF GPA-IN-RANGE AND GPA < 3.50 AND GPA NOT < 2.00
+               MOVE STUDENTID TO DTL-STUDENTID
+               MOVE STUDENTNAME TO DTL-NAME
+               MOVE GPA TO DTL-GPA
+               MOVE WS-DETAIL-LINE TO RPT-LINE
+               WRITE RPT-LINE
+               ADD 1 TO WS-GOOD-COUNT
+               ADD GPA TO WS-GOOD-GPA-TOTAL
+           END-IF
+           PERFORM 3100-READ-STUDENT.
+       3300-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3400-PROB-DETAIL THRU 3400-EXIT                              *
+      *  A GPA outside GPA-IN-RANGE (copybooks/STUDREC.CPY) is kept    *
+      *  out of the probation bucket and counted separately instead -  *
+      *  this is the only one of the three section passes that flags   *
+      *  it, so a bad GPA is counted once, not three times.            *
+      *****************************************************************
+       3400-PROB-DETAIL.
+           IF NOT GPA-IN-RANGE
+               ADD 1 TO WS-INVALID-GPA-COUNT
+               DISPLAY "*** GPA " GPA " OUT OF RANGE ON STUDENTID "
+                   STUDENTID " - EXCLUDED FROM ALL SECTIONS ***"
+           ELSE
+               IF GPA < 2.00
+                   MOVE STUDENTID TO DTL-STUDENTID
+                   MOVE STUDENTNAME TO DTL-NAME
+                   MOVE GPA TO DTL-GPA
+                   MOVE WS-DETAIL-LINE TO RPT-LINE
+                   WRITE RPT-LINE
+                   ADD 1 TO WS-PROB-COUNT
+                   ADD GPA TO WS-PROB-GPA-TOTAL
+               END-IF
+           END-IF
+           PERFORM 3100-READ-STUDENT.
+       3400-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  9000-TERMINATE                                               *
+      *****************************************************************
+       9000-TERMINATE.
+           CLOSE DEANS-LIST-RPT
+           DISPLAY "GPA OUT OF RANGE = " WS-INVALID-GPA-COUNT.
