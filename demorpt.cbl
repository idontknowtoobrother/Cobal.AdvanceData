@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEMORPT.
+       AUTHOR. RLM.
+
+      *****************************************************************
+      *  DEMORPT                                                       *
+      *  Reads the student master and counts enrollment by GENDER     *
+      *  code for the term, replacing the Dean's office's manual      *
+      *  headcount every registration period.  Records with a code    *
+      *  outside the GENDER-VALID edit list (copybooks/STUDREC.CPY)   *
+      *  are broken out on their own line instead of being silently   *
+      *  folded into one of the valid counts.                         *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *  2024-04-09  RLM  Original program.                            *
+      *  2024-06-29  RLM  2000-PROCESS-STUDENT now tests GENDER-VALID  *
+      *                   (copybooks/STUDREC.CPY) instead of a second, *
+      *                   hardcoded M/F/U literal list, so this report *
+      *                   stays in step with the edit list enforced on *
+      *                   the student-master load.                     *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STUDENTID
+               FILE STATUS IS WS-STUDMAST-STATUS.
+
+           SELECT DEMO-RPT ASSIGN TO "DEMORPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY STUDREC.
+
+       FD  DEMO-RPT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-LINE                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-STUDMAST-STATUS          PIC XX     VALUE ZEROS.
+           88  WS-STUDMAST-OK                     VALUE "00".
+       01  WS-RPT-STATUS               PIC XX     VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           02  WS-EOF-SWITCH           PIC X      VALUE "N".
+               88  WS-EOF-YES                     VALUE "Y".
+
+       01  WS-RUN-DATE.
+           02  WS-RUN-YYYY       PIC 9(4).
+           02  WS-RUN-MM         PIC 99.
+           02  WS-RUN-DD         PIC 99.
+       01  WS-RUN-DATE-EDIT.
+           02  WS-RUN-DATE-MM    PIC 99.
+           02  FILLER            PIC X VALUE "/".
+           02  WS-RUN-DATE-DD    PIC 99.
+           02  FILLER            PIC X VALUE "/".
+           02  WS-RUN-DATE-YYYY  PIC 9(4).
+
+       01  WS-DEMOGRAPHIC-TOTALS.
+           02  WS-MALE-COUNT           PIC 9(7)   VALUE ZEROS.
+           02  WS-FEMALE-COUNT         PIC 9(7)   VALUE ZEROS.
+           02  WS-UNSPECIFIED-COUNT    PIC 9(7)   VALUE ZEROS.
+           02  WS-INVALID-COUNT        PIC 9(7)   VALUE ZEROS.
+           02  WS-TOTAL-COUNT          PIC 9(7)   VALUE ZEROS.
+
+       01  WS-HEADING-1.
+           02  FILLER            PIC X(10) VALUE "RUN DATE ".
+           02  HDG1-DATE         PIC X(10).
+           02  FILLER            PIC X(15) VALUE SPACES.
+           02  FILLER            PIC X(30)
+                   VALUE "ENROLLMENT BY GENDER - TERM".
+
+       01  WS-DETAIL-LINE.
+           02  DTL-LABEL               PIC X(22).
+           02  DTL-COUNT               PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *  0000-MAINLINE                                                *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-STUDENT THRU 2000-EXIT
+               UNTIL WS-EOF-YES
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+      *****************************************************************
+      *  1000-INITIALIZE                                              *
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN OUTPUT DEMO-RPT
+           OPEN INPUT STUDENT-MASTER
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-MM TO WS-RUN-DATE-MM
+           MOVE WS-RUN-DD TO WS-RUN-DATE-DD
+           MOVE WS-RUN-YYYY TO WS-RUN-DATE-YYYY
+           MOVE WS-RUN-DATE-EDIT TO HDG1-DATE
+           MOVE WS-HEADING-1 TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           IF NOT WS-STUDMAST-OK
+               DISPLAY "STUDENT-MASTER OPEN FAILED, STATUS = "
+                   WS-STUDMAST-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+           ELSE
+               PERFORM 2100-READ-STUDENT
+           END-IF.
+
+      *****************************************************************
+      *  2000-PROCESS-STUDENT THRU 2000-EXIT                          *
+      *****************************************************************
+       2000-PROCESS-STUDENT.
+           ADD 1 TO WS-TOTAL-COUNT
+           EVALUATE TRUE
+               WHEN NOT GENDER-VALID
+                   ADD 1 TO WS-INVALID-COUNT
+               WHEN GENDER = "M"
+                   ADD 1 TO WS-MALE-COUNT
+               WHEN GENDER = "F"
+                   ADD 1 TO WS-FEMALE-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-UNSPECIFIED-COUNT
+           END-EVALUATE
+           PERFORM 2100-READ-STUDENT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2100-READ-STUDENT                                            *
+      *****************************************************************
+       2100-READ-STUDENT.
+           READ STUDENT-MASTER NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+      *****************************************************************
+      *  9000-TERMINATE                                               *
+      *  Prints one detail line per GENDER code plus a grand total.   *
+      *****************************************************************
+       9000-TERMINATE.
+           MOVE "MALE (M)" TO DTL-LABEL
+           MOVE WS-MALE-COUNT TO DTL-COUNT
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE "FEMALE (F)" TO DTL-LABEL
+           MOVE WS-FEMALE-COUNT TO DTL-COUNT
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE "UNSPECIFIED (U)" TO DTL-LABEL
+           MOVE WS-UNSPECIFIED-COUNT TO DTL-COUNT
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE "INVALID CODE" TO DTL-LABEL
+           MOVE WS-INVALID-COUNT TO DTL-COUNT
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE "TOTAL ENROLLED" TO DTL-LABEL
+           MOVE WS-TOTAL-COUNT TO DTL-COUNT
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+
+           CLOSE STUDENT-MASTER
+           CLOSE DEMO-RPT.
