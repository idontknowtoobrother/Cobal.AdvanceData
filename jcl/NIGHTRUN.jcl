@@ -0,0 +1,69 @@
+//NIGHTRUN JOB (ACCTG),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//* NIGHTRUN - NIGHTLY BATCH JOB STREAM                           *
+//* RUNS THE DECIMAL-ENTRY BATCH (REDEFINES1), THE PERCENTAGE     *
+//* BATCH (REDEFINES2) AND THE STUDENT-MASTER PASS (REDEFINES3)   *
+//* AS ORDERED STEPS.  EACH LATER STEP IS CONDITIONED ON THE      *
+//* PRIOR STEP'S RETURN CODE SO A BAD RUN DOES NOT SILENTLY LET   *
+//* A LATER STEP PROCESS AGAINST STALE DATA.                      *
+//*                                                                *
+//* MODIFICATION HISTORY                                          *
+//* 2024-04-16  RLM  ORIGINAL JOB STREAM.                         *
+//* 2024-06-22  RLM  ADDED DD STATEMENTS FOR THE DATASETS PICKED  *
+//*                  UP BY REDEFINES1/2/3 SINCE THIS STREAM WAS   *
+//*                  LAST REVISITED - DECAUDIT (AUDIT LOG),       *
+//*                  ACCTMAST/SRTWORK/PCTSRTD (SORT AND INDEXED   *
+//*                  LOOKUP REWORK) AND CHKPOINT (RESTART).       *
+//* 2024-06-29  RLM  RENAMED LEDGERRPT/CONTACTEXP TO LEDGRRPT/    *
+//*                  CONTEXP - BOTH RAN PAST THE 8-CHARACTER      *
+//*                  DDNAME LIMIT.  ADDED A SYSIN CARD TO STEP010 *
+//*                  SO REDEFINES1'S OPENING-BALANCE ACCEPT IS    *
+//*                  FED A VALUE INSTEAD OF HANGING THIS STREAM   *
+//*                  WHEN RUN UNATTENDED.                         *
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=REDEFINES1
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//ADJTRANS DD DSN=PROD.BATCH.ADJTRANS,DISP=SHR
+//LEDGRRPT DD SYSOUT=*
+//DECAUDIT DD DSN=PROD.BATCH.DECAUDIT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+00000.00
+/*
+//*
+//IF010    IF (STEP010.RC = 0) THEN
+//STEP020  EXEC PGM=REDEFINES2
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//PCTTRANS DD DSN=PROD.BATCH.PCTTRANS,DISP=SHR
+//ACCTMAST DD DSN=PROD.BATCH.ACCTMAST,DISP=SHR
+//SRTWORK  DD DSN=&&SRTWORK,DISP=(NEW,DELETE,DELETE),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//PCTSRTD  DD DSN=&&PCTSRTD,DISP=(NEW,DELETE,DELETE),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//PCTRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//IF020    IF (STEP020.RC = 0) THEN
+//STEP030  EXEC PGM=REDEFINES3
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//STUDMAST DD DSN=PROD.STUDENT.MASTER,DISP=SHR
+//CONTEXP  DD DSN=PROD.MAILHOUSE.CONTACTS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//REGEXTR  DD DSN=PROD.REGISTRAR.EXTRACT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AFFEXTR  DD DSN=PROD.STUAFFAIRS.EXTRACT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CHKPOINT DD DSN=PROD.STUDENT.CHKPOINT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//ELSE020  ELSE
+//*        REDEFINES2 FAILED - SKIP THE STUDENT-MASTER PASS SO IT
+//*        DOES NOT RUN AGAINST A MASTER THE PRIOR STEP NEVER
+//*        RECONCILED.
+//ENDIF020 ENDIF
+//ELSE010  ELSE
+//*        REDEFINES1 FAILED - SKIP THE REST OF THE RUN ENTIRELY.
+//ENDIF010 ENDIF
