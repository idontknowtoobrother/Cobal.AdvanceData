@@ -2,27 +2,241 @@
        PROGRAM-ID. REDEFINES3.
        AUTHOR. 62160246.
 
+      *****************************************************************
+      *  MODIFICATION HISTORY                                         *
+      *  ----------------------------------------------------------   *
+      *  2024-02-05  RLM  Converted from a single compile-time         *
+      *                   STUDENTREC into a real student-master       *
+      *                   batch run - opens STUDENT-MASTER and        *
+      *                   processes it record by record.              *
+      *  2024-03-18  RLM  Added the CONTACT-EXPORT file so the        *
+      *                   mailing-house vendor's feed is produced      *
+      *                   directly from CONTACTINFO every run.        *
+      *  2024-03-25  RLM  Added REGISTRAR-EXTRACT and STUDENT-AFFAIRS- *
+      *                   EXTRACT, each driven off its own RENAMES     *
+      *                   group, so each department only ever sees    *
+      *                   its own slice of STUDENTREC.                 *
+      *  2024-04-02  RLM  Added PHONE-DISPLAY so phone numbers on the  *
+      *                   console and in the mailing export show as   *
+      *                   (AAA) EEE-NNNN instead of a 14-digit blob.  *
+      *  2024-04-09  RLM  Added GENDER-VALID edit check (copybooks/    *
+      *                   STUDREC.CPY) so a bad GENDER code on the     *
+      *                   master is flagged instead of flowing        *
+      *                   straight through to every extract.          *
+      *  2024-05-21  RLM  Added checkpoint/restart - every 100 students*
+      *                   processed, the last STUDENTID is saved to    *
+      *                   CHECKPOINT-FILE.  If the job is resubmitted  *
+      *                   after an abend, STUDENT-MASTER is started    *
+      *                   just past that key instead of reprocessing   *
+      *                   from the top.  A clean finish clears the     *
+      *                   checkpoint so the next run starts fresh.     *
+      *  2024-06-10  RLM  Added GPA-IN-RANGE edit check (copybooks/    *
+      *                   STUDREC.CPY) alongside the GENDER check so a *
+      *                   GPA over the 4.00 scale is flagged instead   *
+      *                   of flowing straight through to the extracts. *
+      *  2024-06-22  RLM  CONTACT-EXPORT/REGISTRAR-EXTRACT/STUDENT-     *
+      *                   AFFAIRS-EXTRACT now open EXTEND on a          *
+      *                   checkpointed restart instead of OUTPUT, so a *
+      *                   resumed run no longer truncates the exports. *
+      *  2024-06-29  RLM  CONTACT-EXPORT's assign name shortened from   *
+      *                   CONTACTEXP to CONTEXP - the old name ran one  *
+      *                   character past the 8-character DDNAME limit. *
+      *  2024-07-06  RLM  0000-MAINLINE's PERFORM 1000-INITIALIZE was   *
+      *                   bare (no THRU), so an OPEN failure's GO TO    *
+      *                   1000-EXIT fell through into 1050-CHECK-       *
+      *                   RESTART instead of returning - added THRU.    *
+      *                   9000-TERMINATE now clears CHECKPOINT-FILE on  *
+      *                   WS-CLEAN-FINISH-YES instead of raw EOF file   *
+      *                   status, so a restart whose key was already   *
+      *                   the last one on file (START INVALID KEY, a    *
+      *                   legitimate clean finish) also clears it.      *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STUDENTID
+               FILE STATUS IS WS-STUDMAST-STATUS.
+
+           SELECT CONTACT-EXPORT ASSIGN TO "CONTEXP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTACT-STATUS.
+
+           SELECT REGISTRAR-EXTRACT ASSIGN TO "REGEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REGISTRAR-STATUS.
+
+           SELECT STUDENT-AFFAIRS-EXTRACT ASSIGN TO "AFFEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AFFAIRS-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY STUDREC.
+
+       FD  CONTACT-EXPORT
+           LABEL RECORDS ARE STANDARD.
+       01  CONTACT-EXPORT-REC.
+           02  CE-FORENAME          PIC X(6).
+           02  CE-SURNAME           PIC X(8).
+           02  CE-GENDER            PIC X.
+           02  CE-PHONE             PIC X(14).
+
+      *    Registrar's slice - academic identifiers only (COLLEGEINFO).
+       FD  REGISTRAR-EXTRACT
+           LABEL RECORDS ARE STANDARD.
+       01  REGISTRAR-EXTRACT-REC   PIC X(25).
+
+      *    Student Affairs' slice - contact/demographic data only
+      *    (PERSONALINFO).  Registrar's identifiers never appear here.
+       FD  STUDENT-AFFAIRS-EXTRACT
+           LABEL RECORDS ARE STANDARD.
+       01  STUDENT-AFFAIRS-EXTRACT-REC PIC X(29).
+
+      *    Checkpoint dataset - one record holding the STUDENTID of    *
+      *    the last student successfully processed, rewritten every    *
+      *    WS-CHECKPOINT-INTERVAL students so a restarted run can pick *
+      *    up just past it instead of starting over.                   *
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-REC.
+           02  CKPT-LAST-STUDENTID  PIC 9(8).
+
        WORKING-STORAGE SECTION.
-       01 STUDENTREC. 
-          02 STUDENTID        PIC 9(8)  VALUE 12345678.
-          02 GPA              PIC 9V99  VALUE 3.25.
-          02 FORENAME         PIC X(6)  VALUE "Matt".
-          02 SURNAME          PIC X(8)  VALUE "Cullen".
-          02 GENDER           PIC X     VALUE "M".
-          02 PHONENUMBER      PIC X(14) VALUE "3536120228233".
-             66 PERSONALINFO RENAMES FORENAME THRU PHONENUMBER.
-             66 COLLEGEINFO RENAMES STUDENTID THRU SURNAME.
-             66 STUDENTNAME RENAMES FORENAME THRU SURNAME.
-       01 CONTACTINFO.
-          02 STUDNAME. 
-             03 STUDFORENAME  PIC X(6).
-             03 STUDSURNAME   PIC X(8).
-          02 STUDGENDER       PIC X.
-          02 STUDPHONE        PIC X(14).
-             66 MYPHONE RENAMES STUDPHONE.
+       01  WS-CONTACT-STATUS       PIC XX         VALUE ZEROS.
+       01  WS-REGISTRAR-STATUS     PIC XX         VALUE ZEROS.
+       01  WS-AFFAIRS-STATUS       PIC XX         VALUE ZEROS.
+       01  WS-STUDMAST-STATUS      PIC XX         VALUE ZEROS.
+           88  WS-STUDMAST-OK                     VALUE "00".
+       01  WS-CHECKPOINT-STATUS    PIC XX         VALUE ZEROS.
+           88  WS-CHECKPOINT-OK                   VALUE "00".
+
+       01  WS-SWITCHES.
+           02  WS-EOF-SWITCH        PIC X         VALUE "N".
+               88  WS-EOF-YES                     VALUE "Y".
+           02  WS-RESTART-SWITCH    PIC X         VALUE "N".
+               88  WS-RESTART-YES                 VALUE "Y".
+           02  WS-CLEAN-FINISH-SWITCH PIC X       VALUE "N".
+               88  WS-CLEAN-FINISH-YES            VALUE "Y".
+
+       01  WS-COUNTERS.
+           02  WS-RECORD-COUNT      PIC 9(7)      VALUE ZEROS.
+           02  WS-GENDER-ERRORS     PIC 9(7)      VALUE ZEROS.
+           02  WS-GPA-ERRORS        PIC 9(7)      VALUE ZEROS.
+           02  WS-CHECKPOINT-COUNT  PIC 9(5)      VALUE ZEROS.
+
+       01  WS-CHECKPOINT-INTERVAL   PIC 9(5)      VALUE 100.
+       01  WS-RESTART-STUDENTID     PIC 9(8)      VALUE ZEROS.
+
+       01  CONTACTINFO.
+           02  STUDNAME.
+               03  STUDFORENAME    PIC X(6).
+               03  STUDSURNAME     PIC X(8).
+           02  STUDGENDER          PIC X.
+           02  STUDPHONE           PIC X(14).
+               66  MYPHONE RENAMES STUDPHONE.
+
+      *    Human-readable rendering of a 14-digit PHONENUMBER - the
+      *    rightmost 10 digits as area code / exchange / number, the
+      *    same technique EDITEDNUM in REDEFINES1 uses for amounts.
+       01  PHONE-DISPLAY.
+           02  FILLER              PIC X     VALUE "(".
+           02  PHD-AREA            PIC 9(3).
+           02  FILLER              PIC X     VALUE ")".
+           02  FILLER              PIC X     VALUE SPACE.
+           02  PHD-EXCHANGE        PIC 9(3).
+           02  FILLER              PIC X     VALUE "-".
+           02  PHD-NUMBER          PIC 9(4).
+
        PROCEDURE DIVISION.
-       BEGIN.
+
+      *****************************************************************
+      *  0000-MAINLINE                                                *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-STUDENT THRU 2000-EXIT
+               UNTIL WS-EOF-YES
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+      *****************************************************************
+      *  1000-INITIALIZE                                              *
+      *****************************************************************
+       1000-INITIALIZE.
+           PERFORM 1050-CHECK-RESTART
+           OPEN INPUT STUDENT-MASTER
+           IF WS-RESTART-YES
+               OPEN EXTEND CONTACT-EXPORT
+               OPEN EXTEND REGISTRAR-EXTRACT
+               OPEN EXTEND STUDENT-AFFAIRS-EXTRACT
+           ELSE
+               OPEN OUTPUT CONTACT-EXPORT
+               OPEN OUTPUT REGISTRAR-EXTRACT
+               OPEN OUTPUT STUDENT-AFFAIRS-EXTRACT
+           END-IF
+           IF NOT WS-STUDMAST-OK
+               DISPLAY "STUDENT-MASTER OPEN FAILED, STATUS = "
+                   WS-STUDMAST-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+               GO TO 1000-EXIT
+           END-IF
+           IF WS-RESTART-YES
+               START STUDENT-MASTER KEY IS GREATER THAN STUDENTID
+                   INVALID KEY
+                       DISPLAY "RESTART KEY " WS-RESTART-STUDENTID
+                           " NOT FOUND OR NO RECORDS FOLLOW IT"
+                       MOVE "Y" TO WS-EOF-SWITCH
+                       MOVE "Y" TO WS-CLEAN-FINISH-SWITCH
+               END-START
+           END-IF
+           IF NOT WS-EOF-YES
+               PERFORM 2100-READ-STUDENT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1050-CHECK-RESTART                                           *
+      *  Looks for a checkpoint left by a prior run that never         *
+      *  reached 9000-TERMINATE.  If one is found, STUDENTID is        *
+      *  primed with the last key processed so 1000-INITIALIZE can     *
+      *  START STUDENT-MASTER just past it.                            *
+      *****************************************************************
+       1050-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-LAST-STUDENTID TO WS-RESTART-STUDENTID
+                       MOVE CKPT-LAST-STUDENTID TO STUDENTID
+                       MOVE "Y" TO WS-RESTART-SWITCH
+                       DISPLAY "RESTARTING AFTER STUDENTID "
+                           WS-RESTART-STUDENTID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *****************************************************************
+      *  2000-PROCESS-STUDENT THRU 2000-EXIT                          *
+      *  Demonstrates the RENAMES groups and CONTACTINFO move for     *
+      *  every student on the master, then reads the next record.     *
+      *****************************************************************
+       2000-PROCESS-STUDENT.
+           ADD 1 TO WS-RECORD-COUNT
+           PERFORM 2050-VALIDATE-GENDER
+           PERFORM 2060-VALIDATE-GPA
            DISPLAY "Example 1"
            DISPLAY "All information = " STUDENTREC
            DISPLAY "College info = " COLLEGEINFO
@@ -31,9 +245,128 @@
            DISPLAY "Combined names = " STUDENTNAME
            MOVE PERSONALINFO TO CONTACTINFO
            DISPLAY "Example 3"
+           PERFORM 2150-FORMAT-PHONE
            DISPLAY "Name is " STUDNAME
            DISPLAY "Gender is " STUDGENDER
-           DISPLAY "Phone is " STUDPHONE
+           DISPLAY "Phone is " PHONE-DISPLAY
            DISPLAY "Example 4"
            DISPLAY "MyPhone is " MYPHONE
-           STOP RUN.
\ No newline at end of file
+           PERFORM 2200-WRITE-CONTACT-EXPORT
+           PERFORM 2300-WRITE-DEPT-EXTRACTS
+           ADD 1 TO WS-CHECKPOINT-COUNT
+           IF WS-CHECKPOINT-COUNT = WS-CHECKPOINT-INTERVAL
+               PERFORM 2400-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 2100-READ-STUDENT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2050-VALIDATE-GENDER                                         *
+      *  GENDER must be one of the codes in the GENDER-VALID edit     *
+      *  list (copybooks/STUDREC.CPY).  An invalid code is flagged    *
+      *  and counted rather than rejected, since the record still    *
+      *  has to flow through to the extracts below.                  *
+      *****************************************************************
+       2050-VALIDATE-GENDER.
+           IF NOT GENDER-VALID
+               ADD 1 TO WS-GENDER-ERRORS
+               DISPLAY "*** INVALID GENDER CODE '" GENDER
+                   "' ON STUDENTID " STUDENTID " ***"
+           END-IF.
+
+      *****************************************************************
+      *  2100-READ-STUDENT                                            *
+      *****************************************************************
+       2100-READ-STUDENT.
+           READ STUDENT-MASTER NEXT RECORD
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+                   MOVE "Y" TO WS-CLEAN-FINISH-SWITCH
+           END-READ.
+
+      *****************************************************************
+      *  2060-VALIDATE-GPA                                            *
+      *  GPA must fall within the GPA-IN-RANGE edit list (copybooks/  *
+      *  STUDREC.CPY) - 0.00 through 4.00.  An out-of-range GPA is     *
+      *  flagged and counted rather than rejected, since the record    *
+      *  still has to flow through to the extracts below.             *
+      *****************************************************************
+       2060-VALIDATE-GPA.
+           IF NOT GPA-IN-RANGE
+               ADD 1 TO WS-GPA-ERRORS
+               DISPLAY "*** GPA " GPA " OUT OF RANGE ON STUDENTID "
+                   STUDENTID " ***"
+           END-IF.
+
+      *****************************************************************
+      *  2150-FORMAT-PHONE                                            *
+      *  Splits the rightmost 10 digits of STUDPHONE into area code,  *
+      *  exchange and number and edits them into PHONE-DISPLAY.       *
+      *****************************************************************
+       2150-FORMAT-PHONE.
+           MOVE STUDPHONE(5:3) TO PHD-AREA
+           MOVE STUDPHONE(8:3) TO PHD-EXCHANGE
+           MOVE STUDPHONE(11:4) TO PHD-NUMBER.
+
+      *****************************************************************
+      *  2200-WRITE-CONTACT-EXPORT                                    *
+      *  Writes one fixed-layout record per student for the mailing-  *
+      *  house vendor's feed, taken from CONTACTINFO with the phone   *
+      *  number rendered through PHONE-DISPLAY.                       *
+      *****************************************************************
+       2200-WRITE-CONTACT-EXPORT.
+           MOVE STUDFORENAME TO CE-FORENAME
+           MOVE STUDSURNAME TO CE-SURNAME
+           MOVE STUDGENDER TO CE-GENDER
+           MOVE PHONE-DISPLAY TO CE-PHONE
+           WRITE CONTACT-EXPORT-REC.
+
+      *****************************************************************
+      *  2300-WRITE-DEPT-EXTRACTS                                     *
+      *  Writes the Registrar's extract straight from COLLEGEINFO and *
+      *  the Student Affairs extract straight from PERSONALINFO, so   *
+      *  each department only ever receives its own slice of the      *
+      *  record.                                                       *
+      *****************************************************************
+       2300-WRITE-DEPT-EXTRACTS.
+           MOVE COLLEGEINFO TO REGISTRAR-EXTRACT-REC
+           WRITE REGISTRAR-EXTRACT-REC
+           MOVE PERSONALINFO TO STUDENT-AFFAIRS-EXTRACT-REC
+           WRITE STUDENT-AFFAIRS-EXTRACT-REC.
+
+      *****************************************************************
+      *  2400-WRITE-CHECKPOINT                                        *
+      *  Rewrites CHECKPOINT-FILE with the STUDENTID just processed.  *
+      *  LINE SEQUENTIAL datasets are replaced whole on OPEN OUTPUT,   *
+      *  so the file always holds exactly the one current checkpoint. *
+      *****************************************************************
+       2400-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE STUDENTID TO CKPT-LAST-STUDENTID
+           WRITE CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE
+           MOVE ZEROS TO WS-CHECKPOINT-COUNT.
+
+      *****************************************************************
+      *  9000-TERMINATE                                               *
+      *  A clean finish - every student processed (2100-READ-STUDENT's *
+      *  AT END) or a restart whose checkpoint key was already the     *
+      *  last record on file (1000-INITIALIZE's START INVALID KEY) -   *
+      *  clears the checkpoint.  An OPEN failure also sets WS-EOF-YES  *
+      *  but is not a clean finish, so it leaves the checkpoint alone  *
+      *  rather than clearing it out from under a run that never       *
+      *  actually got anywhere.                                        *
+      *****************************************************************
+       9000-TERMINATE.
+           IF WS-CLEAN-FINISH-YES
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           CLOSE STUDENT-MASTER
+           CLOSE CONTACT-EXPORT
+           CLOSE REGISTRAR-EXTRACT
+           CLOSE STUDENT-AFFAIRS-EXTRACT
+           DISPLAY "STUDENTS PROCESSED = " WS-RECORD-COUNT
+           DISPLAY "INVALID GENDER CODES = " WS-GENDER-ERRORS
+           DISPLAY "GPA OUT OF RANGE = " WS-GPA-ERRORS.
