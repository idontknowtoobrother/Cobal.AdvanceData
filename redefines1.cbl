@@ -2,27 +2,252 @@
        PROGRAM-ID. REDEFINES1.
        AUTHOR. 62160246.
 
+      *****************************************************************
+      *  MODIFICATION HISTORY                                         *
+      *  ----------------------------------------------------------   *
+      *  2024-02-19  RLM  Added 2000-VALIDATE-ENTRY so a bad keystroke *
+      *                   on the console re-prompts instead of        *
+      *                   abending or loading garbage into WORKNUM.   *
+      *  2024-03-04  RLM  Opening balance is now run through a batch  *
+      *                   of daily adjustments (ADJUST-TRANS) instead *
+      *                   of one ADD 10, with a running-balance       *
+      *                   report written for every adjustment.        *
+      *  2024-05-28  RLM  Every INPUTSTRING-to-WORKNUM conversion is   *
+      *                   now logged to DECIMAL-AUDIT-LOG (raw entry,  *
+      *                   converted WORKNUM, edited amount and a       *
+      *                   timestamp) - audit asked for a trail of      *
+      *                   every decimal entry accepted by this run.    *
+      *  2024-06-22  RLM  2000-VALIDATE-ENTRY now rejects a leading    *
+      *                   "+" or "-" - TEST-NUMVAL alone accepts a     *
+      *                   signed entry, which would load a sign into   *
+      *                   the unsigned WORKNUM.                        *
+      *  2024-06-29  RLM  LEDGER-RPT's assign name shortened from      *
+      *                   LEDGERRPT to LEDGRRPT - the old name ran one *
+      *                   character past the 8-character DDNAME limit. *
+      *                   Also noted below: under NIGHTRUN this step's *
+      *                   opening-balance ACCEPT is fed by a SYSIN DD, *
+      *                   not an operator at a console.                *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADJUST-TRANS ASSIGN TO "ADJTRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ADJUST-STATUS.
+
+           SELECT LEDGER-RPT ASSIGN TO "LEDGRRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT OPTIONAL DECIMAL-AUDIT-LOG ASSIGN TO "DECAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  ADJUST-TRANS
+           LABEL RECORDS ARE STANDARD.
+       01  ADJUST-TRANS-REC.
+           02  ADJ-AMOUNT           PIC 9(5)V99.
+
+       FD  LEDGER-RPT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-LINE                PIC X(80).
+
+      *    Historical trail of every decimal entry converted to       *
+      *    WORKNUM - never truncated or overwritten between runs.     *
+       FD  DECIMAL-AUDIT-LOG
+           LABEL RECORDS ARE STANDARD.
+       01  DECIMAL-AUDIT-REC.
+           02  AUD-TIMESTAMP        PIC X(14).
+           02  FILLER               PIC X     VALUE SPACE.
+           02  AUD-INPUTSTRING      PIC X(8).
+           02  FILLER               PIC X     VALUE SPACE.
+           02  AUD-WORKNUM          PIC 99999V99.
+           02  FILLER               PIC X     VALUE SPACE.
+           02  AUD-EDITEDNUM        PIC ZZ,ZZ9.99.
+
        WORKING-STORAGE SECTION.
-       01 INPUTSTRING  PIC X(8).
+       01  INPUTSTRING   PIC X(8).
 
-       01 WORKAREA.
-          02 FNUM      PIC 9(5)      VALUE ZEROS.
-          02 SNUM      PIC 99        VALUE ZEROS.
-       01 WORKNUM REDEFINES WORKAREA
+       01  WORKAREA.
+           02  FNUM      PIC 9(5)      VALUE ZEROS.
+           02  SNUM      PIC 99        VALUE ZEROS.
+       01  WORKNUM REDEFINES WORKAREA
                        PIC 99999V99.
 
-       01 EDITEDNUM    PIC ZZ,ZZ9.99.
+       01  EDITEDNUM     PIC ZZ,ZZ9.99.
+
+       01  WS-ADJUST-STATUS    PIC XX    VALUE ZEROS.
+           88  WS-ADJUST-OK              VALUE "00".
+       01  WS-RPT-STATUS       PIC XX    VALUE ZEROS.
+       01  WS-AUDIT-STATUS     PIC XX    VALUE ZEROS.
+           88  WS-AUDIT-OK               VALUES "00" "05".
+
+       01  WS-AUDIT-DATE       PIC 9(8)  VALUE ZEROS.
+       01  WS-AUDIT-TIME       PIC 9(8)  VALUE ZEROS.
+       01  WS-AUDIT-TIMESTAMP.
+           02  WS-AUDIT-TS-DATE  PIC 9(8).
+           02  WS-AUDIT-TS-TIME  PIC 9(6).
+
+       01  WS-SWITCHES.
+           02  WS-VALID-SWITCH   PIC X     VALUE "N".
+               88  WS-VALID-YES            VALUE "Y".
+           02  WS-EOF-SWITCH     PIC X     VALUE "N".
+               88  WS-EOF-YES              VALUE "Y".
+
+       01  WS-VALIDATION-WORK.
+           02  WS-DOT-COUNT      PIC 9     VALUE ZERO.
+           02  WS-SIGN-COUNT     PIC 9     VALUE ZERO.
+           02  WS-NUMVAL-CHECK   PIC S9(4) VALUE ZERO.
+
+       01  WS-LEDGER-LINE.
+           02  LDG-LABEL         PIC X(18).
+           02  LDG-AMOUNT        PIC ZZ,ZZ9.99.
 
        PROCEDURE DIVISION.
-       BEGIN.
-           DISPLAY "Enter a decimal Number - " WITH NO ADVANCING
-           ACCEPT INPUTSTRING
+
+      *****************************************************************
+      *  0000-MAINLINE                                                *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-GET-VALID-ENTRY THRU 1000-EXIT
+               UNTIL WS-VALID-YES
            UNSTRING INPUTSTRING DELIMITED BY ".", INTO
               FNUM, SNUM
+           PERFORM 1500-INITIALIZE-LEDGER
+           PERFORM 1600-LOG-CONVERSION
+           PERFORM 2100-READ-ADJUSTMENT
+           PERFORM 2000-APPLY-ADJUSTMENT THRU 2000-EXIT
+               UNTIL WS-EOF-YES
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+      *****************************************************************
+      *  1000-GET-VALID-ENTRY THRU 1000-EXIT                          *
+      *  Prompts for the decimal entry and re-prompts until it is a   *
+      *  numeric value with exactly one decimal point, so a mistyped  *
+      *  entry can never reach the UNSTRING below.  Under NIGHTRUN    *
+      *  this ACCEPT reads the opening balance from the job's SYSIN   *
+      *  DD, not a console - STEP010 must always carry a SYSIN card   *
+      *  with a valid NNNNN.NN entry or this loop re-prompts forever. *
+      *****************************************************************
+       1000-GET-VALID-ENTRY.
+           DISPLAY "Enter a decimal Number - " WITH NO ADVANCING
+           ACCEPT INPUTSTRING
+           PERFORM 2000-VALIDATE-ENTRY.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-VALIDATE-ENTRY                                          *
+      *  INPUTSTRING is valid when it is entirely numeric, contains   *
+      *  exactly one decimal point and carries no sign - e.g.         *
+      *  NNNNN.NN.  WORKNUM is unsigned, so a "+"/"-" that             *
+      *  FUNCTION TEST-NUMVAL would otherwise accept is rejected      *
+      *  here instead of being loaded into it.                        *
+      *****************************************************************
+       2000-VALIDATE-ENTRY.
+           MOVE ZEROS TO WS-DOT-COUNT
+           MOVE ZEROS TO WS-SIGN-COUNT
+           INSPECT INPUTSTRING TALLYING WS-DOT-COUNT FOR ALL "."
+           INSPECT INPUTSTRING TALLYING WS-SIGN-COUNT FOR ALL "+"
+           INSPECT INPUTSTRING TALLYING WS-SIGN-COUNT FOR ALL "-"
+           COMPUTE WS-NUMVAL-CHECK = FUNCTION TEST-NUMVAL(INPUTSTRING)
+           IF WS-DOT-COUNT = 1 AND WS-SIGN-COUNT = 0
+                   AND WS-NUMVAL-CHECK = 0
+               MOVE "Y" TO WS-VALID-SWITCH
+           ELSE
+               MOVE "N" TO WS-VALID-SWITCH
+               DISPLAY "INVALID ENTRY - ENTER AS NNNNN.NN, TRY AGAIN"
+           END-IF.
+
+      *****************************************************************
+      *  1500-INITIALIZE-LEDGER                                       *
+      *  Opens the adjustment batch and the report, and prints the    *
+      *  opening-balance line before any adjustments are applied.     *
+      *****************************************************************
+       1500-INITIALIZE-LEDGER.
+           OPEN OUTPUT LEDGER-RPT
+           OPEN INPUT ADJUST-TRANS
+           IF NOT WS-ADJUST-OK
+               DISPLAY "ADJUST-TRANS OPEN FAILED, STATUS = "
+                   WS-ADJUST-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+           END-IF
+           MOVE WORKNUM TO EDITEDNUM
+           MOVE "OPENING BALANCE" TO LDG-LABEL
+           MOVE EDITEDNUM TO LDG-AMOUNT
+           MOVE WS-LEDGER-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           DISPLAY "OPENING BALANCE = " EDITEDNUM.
+
+      *****************************************************************
+      *  1600-LOG-CONVERSION                                          *
+      *  Appends one record to DECIMAL-AUDIT-LOG for the decimal      *
+      *  entry just converted - raw INPUTSTRING, the resulting        *
+      *  WORKNUM, the edited amount and a timestamp.                   *
+      *****************************************************************
+       1600-LOG-CONVERSION.
+           OPEN EXTEND DECIMAL-AUDIT-LOG
+           IF NOT WS-AUDIT-OK
+               DISPLAY "DECIMAL-AUDIT-LOG OPEN FAILED, STATUS = "
+                   WS-AUDIT-STATUS
+           ELSE
+               ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-AUDIT-TIME FROM TIME
+               MOVE WS-AUDIT-DATE TO WS-AUDIT-TS-DATE
+               MOVE WS-AUDIT-TIME(1:6) TO WS-AUDIT-TS-TIME
+               MOVE WS-AUDIT-TIMESTAMP TO AUD-TIMESTAMP
+               MOVE INPUTSTRING TO AUD-INPUTSTRING
+               MOVE WORKNUM TO AUD-WORKNUM
+               MOVE EDITEDNUM TO AUD-EDITEDNUM
+               WRITE DECIMAL-AUDIT-REC
+               CLOSE DECIMAL-AUDIT-LOG
+           END-IF.
+
+      *****************************************************************
+      *  2000-APPLY-ADJUSTMENT THRU 2000-EXIT                         *
+      *  Applies one daily adjustment to WORKNUM and prints the new   *
+      *  running balance, then reads the next adjustment.             *
+      *****************************************************************
+       2000-APPLY-ADJUSTMENT.
+           ADD ADJ-AMOUNT TO WORKNUM
            MOVE WORKNUM TO EDITEDNUM
-           DISPLAY "Decimal Number = " EDITEDNUM
-           ADD 10 TO WORKNUM
+           MOVE "ADJUSTMENT" TO LDG-LABEL
+           MOVE ADJ-AMOUNT TO LDG-AMOUNT
+           MOVE WS-LEDGER-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE "RUNNING BALANCE" TO LDG-LABEL
+           MOVE EDITEDNUM TO LDG-AMOUNT
+           MOVE WS-LEDGER-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           DISPLAY "ADJUSTMENT APPLIED, BALANCE = " EDITEDNUM
+           PERFORM 2100-READ-ADJUSTMENT.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2100-READ-ADJUSTMENT                                         *
+      *****************************************************************
+       2100-READ-ADJUSTMENT.
+           READ ADJUST-TRANS
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+      *****************************************************************
+      *  9000-TERMINATE                                               *
+      *  Prints the closing-balance line and closes the batch.        *
+      *****************************************************************
+       9000-TERMINATE.
            MOVE WORKNUM TO EDITEDNUM
-           DISPLAY "Decimal Number = " EDITEDNUM
-           .
\ No newline at end of file
+           MOVE "CLOSING BALANCE" TO LDG-LABEL
+           MOVE EDITEDNUM TO LDG-AMOUNT
+           MOVE WS-LEDGER-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           DISPLAY "CLOSING BALANCE = " EDITEDNUM
+           CLOSE ADJUST-TRANS
+           CLOSE LEDGER-RPT.
