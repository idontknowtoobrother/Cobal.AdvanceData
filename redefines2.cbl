@@ -2,20 +2,454 @@
        PROGRAM-ID. REDEFINES2.
        AUTHOR. 62160246.
 
+      *****************************************************************
+      *  MODIFICATION HISTORY                                         *
+      *  ----------------------------------------------------------   *
+      *  2024-02-26  RLM  Rewritten to read a batch of accounts from  *
+      *                   PERCENT-TRANS instead of one hardcoded      *
+      *                   base amount and rate.                        *
+      *  2024-03-11  RLM  Replaced the console DISPLAY with a page-    *
+      *                   formatted PERCENT-RPT print file - run-date *
+      *                   headers, 55-line page breaks and a final     *
+      *                   control-total line for GL tie-out.           *
+      *  2024-05-14  RLM  PERCENT-TRANS now opens with a header record *
+      *                   carrying the batch's control count and       *
+      *                   base-amount total.  An independent running   *
+      *                   total is accumulated as detail records are   *
+      *                   read and reconciled against the header at    *
+      *                   end of run; a discrepancy is reported on the *
+      *                   control-total line and fails the step (RC=4) *
+      *                   instead of posting totals that do not tie    *
+      *                   out.  I/O is also checked on every READ and  *
+      *                   WRITE, not just at OPEN.                     *
+      *  2024-06-18  RLM  Detail records are now SORTed into account   *
+      *                   order (SORT-WORK/SORTED-TRANS) ahead of the  *
+      *                   calculation step, and each account's name is *
+      *                   pulled from the new indexed ACCOUNT-MASTER   *
+      *                   by a keyed READ instead of a flat scan.      *
+      *  2024-07-06  RLM  0000-MAINLINE's PERFORM 1000-INITIALIZE and  *
+      *                   1000-INITIALIZE's PERFORM 1100-READ-HEADER   *
+      *                   were both bare (no THRU), so a GO TO an      *
+      *                   EXIT paragraph outside the performed range   *
+      *                   (an OPEN failure or an empty PERCENT-TRANS)  *
+      *                   fell through into the next paragraph instead *
+      *                   of returning - added THRU to both PERFORMs.  *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERCENT-TRANS ASSIGN TO "PCTTRANS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT PERCENT-RPT ASSIGN TO "PCTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT SORT-WORK ASSIGN TO "SRTWORK".
+
+           SELECT SORTED-TRANS ASSIGN TO "PCTSRTD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SORTED-STATUS.
+
+           SELECT ACCOUNT-MASTER ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AM-ACCOUNT-NO
+               FILE STATUS IS WS-ACCTMAST-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PERCENT-TRANS
+           LABEL RECORDS ARE STANDARD.
+           COPY PCTTRAN.
+
+       SD  SORT-WORK.
+       01  SORT-WORK-REC.
+           02  SW-ACCOUNT-NO        PIC 9(8).
+           02  SW-BASEAMOUNT        PIC 9(5).
+           02  SW-PERCENT           PIC 9(3).
+
+      *    Detail records only, in ascending account-number order -    *
+      *    the SORT's GIVING file.  2000-PROCESS-ACCOUNT reads this    *
+      *    instead of PERCENT-TRANS.                                   *
+       FD  SORTED-TRANS
+           LABEL RECORDS ARE STANDARD.
+       01  SORTED-TRANS-REC.
+           02  ST-ACCOUNT-NO        PIC 9(8).
+           02  ST-BASEAMOUNT        PIC 9(5).
+           02  ST-PERCENT           PIC 9(3).
+
+       FD  ACCOUNT-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY ACCTMAST.
+
+       FD  PERCENT-RPT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  RPT-LINE                 PIC X(132).
+
        WORKING-STORAGE SECTION.
-       01 PERCENTTOAPPLY  PIC 9(3).
-       01 PERCENTAGE REDEFINES PERCENTTOAPPLY
-                          PIC 9V99.
-       01 BASEAMOUNT      PIC 9(5)      VALUE 10555.
-       01 PERCENTOFBASE   PIC ZZ,ZZ9.99.
-       01 PRNPERCENT      PIC ZZ9.
+       01  WS-TRANS-STATUS      PIC XX         VALUE ZEROS.
+           88  WS-TRANS-OK                     VALUE "00".
+       01  WS-RPT-STATUS        PIC XX         VALUE ZEROS.
+           88  WS-RPT-OK                       VALUE "00".
+       01  WS-SORTED-STATUS     PIC XX         VALUE ZEROS.
+           88  WS-SORTED-OK                    VALUE "00".
+       01  WS-ACCTMAST-STATUS   PIC XX         VALUE ZEROS.
+           88  WS-ACCTMAST-OK                  VALUE "00".
+
+       01  WS-SWITCHES.
+           02  WS-EOF-SWITCH    PIC X          VALUE "N".
+               88  WS-EOF-YES                  VALUE "Y".
+           02  WS-RECONCILE-SWITCH PIC X       VALUE "N".
+               88  WS-RECONCILE-OK              VALUE "Y".
+               88  WS-RECONCILE-BAD             VALUE "N".
+           02  WS-SORT-EOF-SWITCH PIC X        VALUE "N".
+               88  WS-SORT-EOF-YES              VALUE "Y".
+
+       01  WS-CONTROL-TOTALS.
+           02  WS-HDR-CONTROL-COUNT PIC 9(5)   VALUE ZEROS.
+           02  WS-HDR-CONTROL-TOTAL PIC 9(7)   VALUE ZEROS.
+           02  WS-RUN-BASE-COUNT    PIC 9(5)   VALUE ZEROS.
+           02  WS-RUN-BASE-TOTAL    PIC 9(7)   VALUE ZEROS.
+
+       01  PERCENTTOAPPLY       PIC 9(3).
+       01  PERCENTAGE REDEFINES PERCENTTOAPPLY
+                              PIC 9V99.
+       01  BASEAMOUNT           PIC 9(5).
+       01  WS-PERCENTOFBASE-NUM PIC 9(5)V99.
+       01  PERCENTOFBASE        PIC ZZ,ZZ9.99.
+       01  PRNPERCENT           PIC ZZ9.
+
+       01  WS-GRAND-TOTAL       PIC 9(7)V99    VALUE ZEROS.
+       01  WS-GRAND-TOTAL-EDIT  PIC ZZZ,ZZ9.99.
+       01  WS-ACCOUNT-COUNT     PIC 9(5)       VALUE ZEROS.
+       01  WS-ACCOUNT-COUNT-EDIT PIC ZZ,ZZ9.
+
+       01  WS-RUN-DATE.
+           02  WS-RUN-YYYY       PIC 9(4).
+           02  WS-RUN-MM         PIC 99.
+           02  WS-RUN-DD         PIC 99.
+       01  WS-RUN-DATE-EDIT.
+           02  WS-RUN-DATE-MM    PIC 99.
+           02  FILLER            PIC X VALUE "/".
+           02  WS-RUN-DATE-DD    PIC 99.
+           02  FILLER            PIC X VALUE "/".
+           02  WS-RUN-DATE-YYYY  PIC 9(4).
+
+       01  WS-LINE-COUNT         PIC 99         VALUE 99.
+       01  WS-PAGE-COUNT         PIC 999        VALUE ZEROS.
+       01  WS-LINES-PER-PAGE     PIC 99         VALUE 55.
+
+       01  WS-HEADING-1.
+           02  FILLER            PIC X(10) VALUE "RUN DATE ".
+           02  HDG1-DATE         PIC X(10).
+           02  FILLER            PIC X(40) VALUE SPACES.
+           02  FILLER            PIC X(26)
+                   VALUE "PERCENTAGE-OF-BASE REPORT".
+           02  FILLER            PIC X(10) VALUE SPACES.
+           02  FILLER            PIC X(5)  VALUE "PAGE ".
+           02  HDG1-PAGE         PIC ZZ9.
+
+       01  WS-HEADING-2.
+           02  FILLER            PIC X(10) VALUE "ACCOUNT".
+           02  FILLER            PIC X(5)  VALUE SPACES.
+           02  FILLER            PIC X(20) VALUE "ACCOUNT NAME".
+           02  FILLER            PIC X(5)  VALUE SPACES.
+           02  FILLER            PIC X(12) VALUE "BASE AMOUNT".
+           02  FILLER            PIC X(5)  VALUE SPACES.
+           02  FILLER            PIC X(10) VALUE "PERCENTAGE".
+           02  FILLER            PIC X(5)  VALUE SPACES.
+           02  FILLER            PIC X(15) VALUE "PERCENT OF BASE".
+
+       01  WS-DETAIL-LINE.
+           02  DTL-ACCOUNT-NO    PIC 9(8).
+           02  FILLER            PIC X(7)  VALUE SPACES.
+           02  DTL-ACCOUNT-NAME  PIC X(20).
+           02  FILLER            PIC X(5)  VALUE SPACES.
+           02  DTL-BASEAMOUNT    PIC ZZ,ZZ9.
+           02  FILLER            PIC X(6)  VALUE SPACES.
+           02  DTL-PERCENT       PIC ZZ9.
+           02  FILLER            PIC X(1)  VALUE "%".
+           02  FILLER            PIC X(5)  VALUE SPACES.
+           02  DTL-PERCENTOFBASE PIC ZZ,ZZ9.99.
+
+       01  WS-CONTROL-TOTAL-LINE.
+           02  FILLER            PIC X(20) VALUE "** CONTROL TOTALS **".
+           02  FILLER            PIC X(4)  VALUE SPACES.
+           02  CTL-ACCOUNT-COUNT PIC ZZ,ZZ9.
+           02  FILLER            PIC X(10) VALUE " ACCOUNTS,".
+           02  FILLER            PIC X(14) VALUE " GRAND TOTAL =".
+           02  CTL-GRAND-TOTAL   PIC ZZZ,ZZ9.99.
+
+       01  WS-RECONCILE-LINE.
+           02  FILLER            PIC X(26)
+                   VALUE "** CONTROL TOTAL TIE-OUT ".
+           02  RCL-RESULT        PIC X(9).
+           02  FILLER            PIC X(15) VALUE " - HDR COUNT = ".
+           02  RCL-HDR-COUNT     PIC ZZ,ZZ9.
+           02  FILLER            PIC X(10) VALUE " ACTUAL = ".
+           02  RCL-RUN-COUNT     PIC ZZ,ZZ9.
+           02  FILLER            PIC X(15) VALUE " HDR TOTAL = ".
+           02  RCL-HDR-TOTAL     PIC ZZZ,ZZ9.
+           02  FILLER            PIC X(10) VALUE " ACTUAL = ".
+           02  RCL-RUN-TOTAL     PIC ZZZ,ZZ9.
 
        PROCEDURE DIVISION.
-       BEGIN.
-           MOVE 23 TO PERCENTTOAPPLY
-           COMPUTE PERCENTOFBASE = BASEAMOUNT * PERCENTAGE
-           DISPLAY "23% of 10555 is = " PERCENTOFBASE
+
+      *****************************************************************
+      *  0000-MAINLINE                                                *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-ACCOUNT THRU 2000-EXIT
+               UNTIL WS-EOF-YES
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+      *****************************************************************
+      *  1000-INITIALIZE                                              *
+      *****************************************************************
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-MM TO WS-RUN-DATE-MM
+           MOVE WS-RUN-DD TO WS-RUN-DATE-DD
+           MOVE WS-RUN-YYYY TO WS-RUN-DATE-YYYY
+           OPEN INPUT PERCENT-TRANS
+           IF NOT WS-TRANS-OK
+               DISPLAY "PERCENT-TRANS OPEN FAILED, STATUS = "
+                   WS-TRANS-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+               GO TO 1000-EXIT
+           END-IF
+           PERFORM 1100-READ-HEADER THRU 1100-EXIT
+           IF WS-EOF-YES
+               GO TO 1000-EXIT
+           END-IF
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-ACCOUNT-NO
+               INPUT PROCEDURE 1150-SORT-INPUT
+               GIVING SORTED-TRANS
+           OPEN OUTPUT PERCENT-RPT
+           IF NOT WS-RPT-OK
+               DISPLAY "PERCENT-RPT OPEN FAILED, STATUS = "
+                   WS-RPT-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+               GO TO 1000-EXIT
+           END-IF
+           OPEN INPUT SORTED-TRANS
+           IF NOT WS-SORTED-OK
+               DISPLAY "SORTED-TRANS OPEN FAILED, STATUS = "
+                   WS-SORTED-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+               GO TO 1000-EXIT
+           END-IF
+           OPEN INPUT ACCOUNT-MASTER
+           IF NOT WS-ACCTMAST-OK
+               DISPLAY "ACCOUNT-MASTER OPEN FAILED, STATUS = "
+                   WS-ACCTMAST-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+               GO TO 1000-EXIT
+           END-IF
+           PERFORM 2100-READ-TRANS.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1150-SORT-INPUT                                              *
+      *  SORT's input procedure - drains the remainder of             *
+      *  PERCENT-TRANS (everything after the header record already     *
+      *  consumed by 1100-READ-HEADER) into the sort, record by        *
+      *  record, and closes it when done.                              *
+      *****************************************************************
+       1150-SORT-INPUT.
+           PERFORM 1160-RELEASE-DETAIL THRU 1160-EXIT
+               UNTIL WS-SORT-EOF-YES
+           CLOSE PERCENT-TRANS.
+
+      *****************************************************************
+      *  1160-RELEASE-DETAIL THRU 1160-EXIT                           *
+      *****************************************************************
+       1160-RELEASE-DETAIL.
+           READ PERCENT-TRANS
+               AT END
+                   MOVE "Y" TO WS-SORT-EOF-SWITCH
+           END-READ
+           IF WS-SORT-EOF-YES
+               GO TO 1160-EXIT
+           END-IF
+           IF NOT WS-TRANS-OK
+               DISPLAY "PERCENT-TRANS READ FAILED, STATUS = "
+                   WS-TRANS-STATUS
+               MOVE "Y" TO WS-SORT-EOF-SWITCH
+               GO TO 1160-EXIT
+           END-IF
+           MOVE PT-ACCOUNT-NO TO SW-ACCOUNT-NO
+           MOVE PT-BASEAMOUNT TO SW-BASEAMOUNT
+           MOVE PT-PERCENT TO SW-PERCENT
+           RELEASE SORT-WORK-REC.
+       1160-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1100-READ-HEADER                                             *
+      *  Reads record 1 of PERCENT-TRANS and captures the control      *
+      *  count and control total the batch is expected to tie out to. *
+      *****************************************************************
+       1100-READ-HEADER.
+           READ PERCENT-TRANS
+               AT END
+                   DISPLAY "PERCENT-TRANS IS EMPTY - NO HEADER RECORD"
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ
+           IF WS-EOF-YES
+               GO TO 1100-EXIT
+           END-IF
+           IF NOT WS-TRANS-OK
+               DISPLAY "PERCENT-TRANS READ FAILED, STATUS = "
+                   WS-TRANS-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+               GO TO 1100-EXIT
+           END-IF
+           IF NOT PT-HEADER-RECORD
+               DISPLAY "*** PERCENT-TRANS IS MISSING ITS CONTROL "
+                   "HEADER RECORD ***"
+               MOVE "Y" TO WS-EOF-SWITCH
+           ELSE
+               MOVE PTH-CONTROL-COUNT TO WS-HDR-CONTROL-COUNT
+               MOVE PTH-CONTROL-TOTAL TO WS-HDR-CONTROL-TOTAL
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-PROCESS-ACCOUNT THRU 2000-EXIT                          *
+      *****************************************************************
+       2000-PROCESS-ACCOUNT.
+           IF WS-LINE-COUNT NOT < WS-LINES-PER-PAGE
+               PERFORM 3000-PRINT-HEADINGS
+           END-IF
+           MOVE ST-BASEAMOUNT TO BASEAMOUNT
+           MOVE ST-PERCENT TO PERCENTTOAPPLY
+           COMPUTE WS-PERCENTOFBASE-NUM = BASEAMOUNT * PERCENTAGE
+           MOVE WS-PERCENTOFBASE-NUM TO PERCENTOFBASE
            MOVE PERCENTTOAPPLY TO PRNPERCENT
-           DISPLAY "PERCENTAGE applied was " PRNPERCENT "%"
-           STOP RUN.
\ No newline at end of file
+           PERFORM 2250-LOOKUP-ACCOUNT-NAME
+           MOVE ST-ACCOUNT-NO TO DTL-ACCOUNT-NO
+           MOVE BASEAMOUNT TO DTL-BASEAMOUNT
+           MOVE PRNPERCENT TO DTL-PERCENT
+           MOVE PERCENTOFBASE TO DTL-PERCENTOFBASE
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           IF NOT WS-RPT-OK
+               DISPLAY "PERCENT-RPT WRITE FAILED, STATUS = "
+                   WS-RPT-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+               GO TO 2000-EXIT
+           END-IF
+           ADD 1 TO WS-LINE-COUNT
+           ADD WS-PERCENTOFBASE-NUM TO WS-GRAND-TOTAL
+           ADD 1 TO WS-ACCOUNT-COUNT
+           ADD 1 TO WS-RUN-BASE-COUNT
+           ADD BASEAMOUNT TO WS-RUN-BASE-TOTAL
+           PERFORM 2100-READ-TRANS.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2100-READ-TRANS                                              *
+      *****************************************************************
+       2100-READ-TRANS.
+           READ SORTED-TRANS
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ
+           IF NOT WS-EOF-YES AND NOT WS-SORTED-OK
+               DISPLAY "SORTED-TRANS READ FAILED, STATUS = "
+                   WS-SORTED-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+           END-IF.
+
+      *****************************************************************
+      *  2250-LOOKUP-ACCOUNT-NAME                                     *
+      *  Keyed READ against the indexed ACCOUNT-MASTER - replaces     *
+      *  what used to be a flat sequential scan of the account list.  *
+      *****************************************************************
+       2250-LOOKUP-ACCOUNT-NAME.
+           MOVE ST-ACCOUNT-NO TO AM-ACCOUNT-NO
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   MOVE "*** ACCOUNT NOT ON FILE ***"
+                       TO DTL-ACCOUNT-NAME
+               NOT INVALID KEY
+                   MOVE AM-ACCOUNT-NAME TO DTL-ACCOUNT-NAME
+           END-READ.
+
+      *****************************************************************
+      *  3000-PRINT-HEADINGS                                          *
+      *  New-page routine - run-date/page-number heading plus column  *
+      *  headings, then resets the line counter for the new page.     *
+      *****************************************************************
+       3000-PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-RUN-DATE-EDIT TO HDG1-DATE
+           MOVE WS-PAGE-COUNT TO HDG1-PAGE
+           MOVE WS-HEADING-1 TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-HEADING-2 TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE ZEROS TO WS-LINE-COUNT.
+
+      *****************************************************************
+      *  9000-TERMINATE                                               *
+      *****************************************************************
+       9000-TERMINATE.
+           MOVE WS-ACCOUNT-COUNT TO CTL-ACCOUNT-COUNT
+           MOVE WS-GRAND-TOTAL TO CTL-GRAND-TOTAL
+           MOVE WS-GRAND-TOTAL TO WS-GRAND-TOTAL-EDIT
+           MOVE WS-ACCOUNT-COUNT TO WS-ACCOUNT-COUNT-EDIT
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+           MOVE WS-CONTROL-TOTAL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           PERFORM 9100-RECONCILE-TOTALS
+           MOVE WS-RECONCILE-LINE TO RPT-LINE
+           WRITE RPT-LINE
+           CLOSE SORTED-TRANS
+           CLOSE ACCOUNT-MASTER
+           CLOSE PERCENT-RPT
+           DISPLAY "ACCOUNTS PROCESSED = " WS-ACCOUNT-COUNT-EDIT
+           DISPLAY "GRAND TOTAL PERCENT-OF-BASE = "
+               WS-GRAND-TOTAL-EDIT
+           IF WS-RECONCILE-BAD
+               DISPLAY "*** CONTROL TOTALS DO NOT TIE OUT ***"
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+
+      *****************************************************************
+      *  9100-RECONCILE-TOTALS                                        *
+      *  Compares the running count/total built up while reading      *
+      *  detail records against the count/total carried on the        *
+      *  header record.  A mismatch is reported on the report and      *
+      *  fails the step so a later job step does not run against a     *
+      *  batch that never reconciled.                                  *
+      *****************************************************************
+       9100-RECONCILE-TOTALS.
+           MOVE WS-HDR-CONTROL-COUNT TO RCL-HDR-COUNT
+           MOVE WS-RUN-BASE-COUNT TO RCL-RUN-COUNT
+           MOVE WS-HDR-CONTROL-TOTAL TO RCL-HDR-TOTAL
+           MOVE WS-RUN-BASE-TOTAL TO RCL-RUN-TOTAL
+           IF WS-HDR-CONTROL-COUNT = WS-RUN-BASE-COUNT
+                   AND WS-HDR-CONTROL-TOTAL = WS-RUN-BASE-TOTAL
+               MOVE "Y" TO WS-RECONCILE-SWITCH
+               MOVE "BALANCED" TO RCL-RESULT
+           ELSE
+               MOVE "N" TO WS-RECONCILE-SWITCH
+               MOVE "OUT OF BAL" TO RCL-RESULT
+           END-IF.
