@@ -0,0 +1,268 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STUDMAINT.
+       AUTHOR. RLM.
+
+      *****************************************************************
+      *  STUDMAINT                                                     *
+      *  Applies add / change-contact / delete maintenance            *
+      *  transactions (MAINT-TRANS) to STUDENT-MASTER, keyed by        *
+      *  STUDENTID.  A change-contact transaction only ever touches    *
+      *  the PERSONALINFO RENAMES group on the master record, so       *
+      *  academic data (COLLEGEINFO) on file is never disturbed by a   *
+      *  contact update.  Every transaction, applied or rejected, is   *
+      *  logged to MAINT-RPT.                                          *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *  2024-06-04  RLM  Original program.                            *
+      *  2024-06-10  RLM  ADD transactions are now rejected when GPA   *
+      *                   falls outside GPA-IN-RANGE (copybooks/       *
+      *                   STUDREC.CPY) instead of being written to the *
+      *                   master over the 4.00 scale.                  *
+      *  2024-06-22  RLM  ADD and CHANGE-CONTACT transactions are now  *
+      *                   rejected when GENDER fails GENDER-VALID      *
+      *                   (copybooks/STUDREC.CPY), the same edit list  *
+      *                   enforced on the student-master load.         *
+      *  2024-07-06  RLM  0000-MAINLINE's PERFORM 1000-INITIALIZE was  *
+      *                   bare (no THRU), so an OPEN failure's GO TO   *
+      *                   1000-EXIT fell through into                  *
+      *                   2000-PROCESS-TRANSACTION against an unopened *
+      *                   file instead of returning - added THRU.      *
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MAINT-TRANS ASSIGN TO "MAINTTRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+
+           SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STUDENTID
+               FILE STATUS IS WS-STUDMAST-STATUS.
+
+           SELECT MAINT-RPT ASSIGN TO "MAINTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MAINT-TRANS
+           LABEL RECORDS ARE STANDARD.
+           COPY MAINTTRN.
+
+       FD  STUDENT-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY STUDREC.
+
+       FD  MAINT-RPT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS.
+       01  RPT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRANS-STATUS      PIC XX         VALUE ZEROS.
+           88  WS-TRANS-OK                     VALUE "00".
+       01  WS-STUDMAST-STATUS   PIC XX         VALUE ZEROS.
+           88  WS-STUDMAST-OK                  VALUE "00".
+       01  WS-RPT-STATUS        PIC XX         VALUE ZEROS.
+
+       01  WS-SWITCHES.
+           02  WS-EOF-SWITCH    PIC X          VALUE "N".
+               88  WS-EOF-YES                  VALUE "Y".
+
+       01  WS-COUNTERS.
+           02  WS-ADD-COUNT         PIC 9(5)   VALUE ZEROS.
+           02  WS-CHANGE-COUNT      PIC 9(5)   VALUE ZEROS.
+           02  WS-DELETE-COUNT      PIC 9(5)   VALUE ZEROS.
+           02  WS-REJECT-COUNT      PIC 9(5)   VALUE ZEROS.
+
+       01  WS-MAINT-REASON      PIC X(30)      VALUE SPACES.
+       01  WS-MAINT-ACTION      PIC X(14)      VALUE SPACES.
+
+       01  WS-MAINT-LINE.
+           02  MTL-TRANS-CODE    PIC X.
+           02  FILLER            PIC X(2)  VALUE SPACES.
+           02  MTL-STUDENTID     PIC 9(8).
+           02  FILLER            PIC X(2)  VALUE SPACES.
+           02  MTL-ACTION        PIC X(14).
+           02  FILLER            PIC X(2)  VALUE SPACES.
+           02  MTL-REASON        PIC X(30).
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      *  0000-MAINLINE                                                *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+               UNTIL WS-EOF-YES
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+      *****************************************************************
+      *  1000-INITIALIZE                                              *
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN OUTPUT MAINT-RPT
+           OPEN I-O STUDENT-MASTER
+           IF NOT WS-STUDMAST-OK
+               DISPLAY "STUDENT-MASTER OPEN FAILED, STATUS = "
+                   WS-STUDMAST-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+               GO TO 1000-EXIT
+           END-IF
+           OPEN INPUT MAINT-TRANS
+           IF NOT WS-TRANS-OK
+               DISPLAY "MAINT-TRANS OPEN FAILED, STATUS = "
+                   WS-TRANS-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+               GO TO 1000-EXIT
+           END-IF
+           PERFORM 2100-READ-TRANS.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-PROCESS-TRANSACTION THRU 2000-EXIT                      *
+      *****************************************************************
+       2000-PROCESS-TRANSACTION.
+           EVALUATE TRUE
+               WHEN MT-ADD-TRANS
+                   PERFORM 2200-ADD-STUDENT
+               WHEN MT-CHANGE-CONTACT-TRANS
+                   PERFORM 2300-CHANGE-CONTACT
+               WHEN MT-DELETE-TRANS
+                   PERFORM 2400-DELETE-STUDENT
+               WHEN OTHER
+                   MOVE "REJECTED" TO WS-MAINT-ACTION
+                   MOVE "INVALID TRANSACTION CODE" TO WS-MAINT-REASON
+                   ADD 1 TO WS-REJECT-COUNT
+                   PERFORM 2900-LOG-TRANSACTION
+           END-EVALUATE
+           PERFORM 2100-READ-TRANS.
+       2000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2100-READ-TRANS                                              *
+      *****************************************************************
+       2100-READ-TRANS.
+           READ MAINT-TRANS
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+           END-READ.
+
+      *****************************************************************
+      *  2200-ADD-STUDENT                                             *
+      *  Builds a new STUDENTREC from the transaction and writes it.  *
+      *****************************************************************
+       2200-ADD-STUDENT.
+           MOVE MT-STUDENTID TO STUDENTID
+           MOVE MT-GPA TO GPA
+           MOVE MT-CONTACT-INFO TO PERSONALINFO
+           IF NOT GPA-IN-RANGE
+               MOVE "REJECTED" TO WS-MAINT-ACTION
+               MOVE "GPA EXCEEDS 4.00 SCALE" TO WS-MAINT-REASON
+               ADD 1 TO WS-REJECT-COUNT
+           ELSE
+               IF NOT GENDER-VALID
+                   MOVE "REJECTED" TO WS-MAINT-ACTION
+                   MOVE "INVALID GENDER CODE" TO WS-MAINT-REASON
+                   ADD 1 TO WS-REJECT-COUNT
+               ELSE
+                   WRITE STUDENTREC
+                       INVALID KEY
+                           MOVE "REJECTED" TO WS-MAINT-ACTION
+                           MOVE "DUPLICATE STUDENTID" TO WS-MAINT-REASON
+                           ADD 1 TO WS-REJECT-COUNT
+                       NOT INVALID KEY
+                           MOVE "ADD" TO WS-MAINT-ACTION
+                           MOVE "APPLIED" TO WS-MAINT-REASON
+                           ADD 1 TO WS-ADD-COUNT
+                   END-WRITE
+               END-IF
+           END-IF
+           PERFORM 2900-LOG-TRANSACTION.
+
+      *****************************************************************
+      *  2300-CHANGE-CONTACT                                          *
+      *  Only the PERSONALINFO group is replaced - COLLEGEINFO on     *
+      *  the master record is left exactly as it was.                 *
+      *****************************************************************
+       2300-CHANGE-CONTACT.
+           MOVE MT-STUDENTID TO STUDENTID
+           READ STUDENT-MASTER
+               INVALID KEY
+                   MOVE "REJECTED" TO WS-MAINT-ACTION
+                   MOVE "STUDENTID NOT ON FILE" TO WS-MAINT-REASON
+                   ADD 1 TO WS-REJECT-COUNT
+               NOT INVALID KEY
+                   MOVE MT-CONTACT-INFO TO PERSONALINFO
+                   IF NOT GENDER-VALID
+                       MOVE "REJECTED" TO WS-MAINT-ACTION
+                       MOVE "INVALID GENDER CODE" TO WS-MAINT-REASON
+                       ADD 1 TO WS-REJECT-COUNT
+                   ELSE
+                       REWRITE STUDENTREC
+                           INVALID KEY
+                               MOVE "REJECTED" TO WS-MAINT-ACTION
+                               MOVE "REWRITE FAILED" TO WS-MAINT-REASON
+                               ADD 1 TO WS-REJECT-COUNT
+                           NOT INVALID KEY
+                               MOVE "CHG-CONTACT" TO WS-MAINT-ACTION
+                               MOVE "APPLIED" TO WS-MAINT-REASON
+                               ADD 1 TO WS-CHANGE-COUNT
+                       END-REWRITE
+                   END-IF
+           END-READ
+           PERFORM 2900-LOG-TRANSACTION.
+
+      *****************************************************************
+      *  2400-DELETE-STUDENT                                          *
+      *****************************************************************
+       2400-DELETE-STUDENT.
+           MOVE MT-STUDENTID TO STUDENTID
+           READ STUDENT-MASTER
+               INVALID KEY
+                   MOVE "REJECTED" TO WS-MAINT-ACTION
+                   MOVE "STUDENTID NOT ON FILE" TO WS-MAINT-REASON
+                   ADD 1 TO WS-REJECT-COUNT
+               NOT INVALID KEY
+                   DELETE STUDENT-MASTER RECORD
+                       INVALID KEY
+                           MOVE "REJECTED" TO WS-MAINT-ACTION
+                           MOVE "DELETE FAILED" TO WS-MAINT-REASON
+                           ADD 1 TO WS-REJECT-COUNT
+                       NOT INVALID KEY
+                           MOVE "DELETE" TO WS-MAINT-ACTION
+                           MOVE "APPLIED" TO WS-MAINT-REASON
+                           ADD 1 TO WS-DELETE-COUNT
+                   END-DELETE
+           END-READ
+           PERFORM 2900-LOG-TRANSACTION.
+
+      *****************************************************************
+      *  2900-LOG-TRANSACTION                                         *
+      *****************************************************************
+       2900-LOG-TRANSACTION.
+           MOVE MT-TRANS-CODE TO MTL-TRANS-CODE
+           MOVE MT-STUDENTID TO MTL-STUDENTID
+           MOVE WS-MAINT-ACTION TO MTL-ACTION
+           MOVE WS-MAINT-REASON TO MTL-REASON
+           MOVE WS-MAINT-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+
+      *****************************************************************
+      *  9000-TERMINATE                                               *
+      *****************************************************************
+       9000-TERMINATE.
+           CLOSE MAINT-TRANS
+           CLOSE STUDENT-MASTER
+           CLOSE MAINT-RPT
+           DISPLAY "ADDS APPLIED      = " WS-ADD-COUNT
+           DISPLAY "CONTACT CHANGES   = " WS-CHANGE-COUNT
+           DISPLAY "DELETES APPLIED   = " WS-DELETE-COUNT
+           DISPLAY "REJECTED          = " WS-REJECT-COUNT.
