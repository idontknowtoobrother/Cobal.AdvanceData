@@ -1,15 +1,39 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. REDEFINES3.
+       PROGRAM-ID. ADDCALC.
        AUTHOR. 62160246.
 
+      *****************************************************************
+      *  MODIFICATION HISTORY                                         *
+      *  ----------------------------------------------------------   *
+      *  2024-04-23  RLM  Renamed from PROGRAM-ID REDEFINES3 (which   *
+      *                   collided with listing12.cbl) and turned     *
+      *                   into a callable subprogram so both the      *
+      *                   addition demo and the student-master run   *
+      *                   can run in the same job.  Invoked from      *
+      *                   ADDDRV via CALL.                            *
+      *  2024-05-01  RLM  Widened NUM1/NUM2/NUM3 to 5 digits and      *
+      *                   added ON SIZE ERROR so a transaction that   *
+      *                   would overflow NUM3 is reported back to     *
+      *                   the caller instead of truncated.            *
+      *****************************************************************
+
        DATA DIVISION.
        WORKING-STORAGE SECTION.
-       01 NUM1  PIC 9 VALUE 4 USAGE IS DISPLAY.
-       01 NUM2  PIC 9 VALUE 1 USAGE IS DISPLAY.
-       01 NUM3  PIC 9 VALUE ZERO USAGE IS DISPLAY.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01  LK-NUM1          PIC 9(5) USAGE IS DISPLAY.
+       01  LK-NUM2          PIC 9(5) USAGE IS DISPLAY.
+       01  LK-NUM3          PIC 9(5) USAGE IS DISPLAY.
+       01  LK-OVERFLOW-SW   PIC X.
+           88  LK-OVERFLOW-YES          VALUE "Y".
+           88  LK-OVERFLOW-NO           VALUE "N".
+
+       PROCEDURE DIVISION USING LK-NUM1, LK-NUM2, LK-NUM3,
+               LK-OVERFLOW-SW.
        BEGIN.
-           ADD NUM1, NUM2 GIVING NUM3
-           DISPLAY NUM3
-           GOBACK.
\ No newline at end of file
+           MOVE "N" TO LK-OVERFLOW-SW
+           ADD LK-NUM1, LK-NUM2 GIVING LK-NUM3
+               ON SIZE ERROR
+                   MOVE "Y" TO LK-OVERFLOW-SW
+           END-ADD
+           GOBACK.
